@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Full maintenance (inquiry/update/delete) on
+      *          PRODUTO.DAT. INCLUSAO-ROTINA only ever inserts new
+      *          products - this program is how a typo'd PRECO gets
+      *          fixed or a discontinued item gets removed without
+      *          recreating the whole file.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM Shows and updates QUANTIDADE, now that
+      *               REGISTRO-PRODUTO carries stock on hand.
+      * 09-08-2026 AM ABRIR now falls back to creating PRODUTO.DAT if
+      *               it does not exist yet, same as the other
+      *               maintenance programs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO-PRODUTO.
+
+       Environment Division.
+
+       Configuration Section.
+       Source-Computer. IBM PC.
+       Object-Computer. IBM PC.
+       Special-Names.
+           Decimal-Point Is Comma.
+       Input-OutPut Section.
+       File-Control.
+              Select ARQUIVO-INCLUSAO Assign To Disk
+                Organization Is Indexed
+                Access Mode Is Dynamic
+                Record Key Is CODIGO
+                File Status Is ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-INCLUSAO
+           Label Record Is Standard
+           Record Contains 47 Characters
+           Block Contains 11 Records
+           Data Record Is REGISTRO-PRODUTO
+           Value Of File-Id "PRODUTO.DAT".
+           COPY REGPROD.
+
+       Working-Storage Section.
+       77  ERRO                           Pic X(02) Value "00".
+       77  FIM                            Pic X(02) Value Spaces.
+       77  OPCAO                          Pic X(01) Value Spaces.
+       77  CODIGO-PROCURADO               Pic 9(05) Value Zeros.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform LEITURA.
+           Perform MANUTENCAO Until FIM = "OK".
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM.
+           Open I-O ARQUIVO-INCLUSAO.
+           If ERRO = "35"
+               Open Output ARQUIVO-INCLUSAO
+               Close ARQUIVO-INCLUSAO
+               Open I-O ARQUIVO-INCLUSAO
+           End-If.
+
+       LEITURA.
+           DISPLAY "*-----------------------------------------*"
+           Display "Digite o codigo do produto (00000 encerra): ".
+           Accept CODIGO-PROCURADO.
+           If CODIGO-PROCURADO = Zeros
+              Move "OK" To FIM.
+
+       MANUTENCAO.
+           Move CODIGO-PROCURADO To CODIGO.
+           Read ARQUIVO-INCLUSAO
+               Invalid Key
+                   Display "Produto nao cadastrado"
+               Not Invalid Key
+                   Perform EXIBIR-PRODUTO
+                   Perform ESCOLHER-OPCAO
+                   Perform EXECUTAR-OPCAO.
+
+           Perform LEITURA.
+
+       EXIBIR-PRODUTO.
+           Display "Codigo.....: " CODIGO.
+           Display "Produto....: " PRODUTO.
+           Display "Preco......: " PRECO.
+           Display "Quantidade.: " QUANTIDADE.
+
+       ESCOLHER-OPCAO.
+           Display "(A)lterar  (E)xcluir  (C)ontinuar sem alterar: ".
+           Accept OPCAO.
+
+       EXECUTAR-OPCAO.
+           If OPCAO = "A" Or OPCAO = "a"
+               Perform ALTERAR-PRODUTO
+           Else
+               If OPCAO = "E" Or OPCAO = "e"
+                   Perform EXCLUIR-PRODUTO.
+
+       ALTERAR-PRODUTO.
+           Display "Novo nome do produto (Enter mantem): ".
+           Accept PRODUTO.
+           Display "Novo preco (Enter mantem): ".
+           Accept PRECO.
+           Display "Nova quantidade (Enter mantem): ".
+           Accept QUANTIDADE.
+
+           Rewrite REGISTRO-PRODUTO
+               Invalid Key
+                   Display "Erro ao gravar o produto"
+               Not Invalid Key
+                   Display "Produto alterado com sucesso".
+
+       EXCLUIR-PRODUTO.
+           Delete ARQUIVO-INCLUSAO
+               Invalid Key
+                   Display "Erro ao excluir o produto"
+               Not Invalid Key
+                   Display "Produto excluido com sucesso".
+
+       FECHAR.
+           Close ARQUIVO-INCLUSAO.
+       END PROGRAM MANUTENCAO-PRODUTO.
