@@ -0,0 +1,151 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Reads ACUMULA.DAT sequentially by AC-CHAVE (codigo
+      *          plus ano) and prints the payroll totals per employee
+      *          (salario bruto, IRRF retido, salario liquido) for the
+      *          calendar year the operator selects, for the annual
+      *          tax statement (informe de rendimentos), with a grand
+      *          total line at the bottom.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM ACUMULA.DAT is now keyed by codigo plus ano
+      *               (AC-CHAVE); the report now prompts for the ano
+      *               to print and only accumulates/prints records for
+      *               that year instead of summing every year on file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-ANUAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ACUMULO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AC-CHAVE
+               FILE STATUS IS ERRO-ACUM.
+
+           SELECT RELATORIO-ANUAL-LST ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-ACUMULO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 11 RECORDS
+           VALUE OF FILE-ID "ACUMULA.DAT".
+           COPY ACUMANU.
+
+       FD  RELATORIO-ANUAL-LST
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "ANUAL.LST".
+       01  LINHA-RELATORIO             Pic X(80).
+
+       WORKING-STORAGE SECTION.
+       77  ERRO-ACUM                   Pic X(02) Value "00".
+       77  ERRO-REL                    Pic X(02) Value "00".
+       77  FIM-ACUMULO                 Pic X(02) Value Spaces.
+       77  ANO-FILTRO                  Pic 9(04) Value Zeros.
+
+       77  totalBrutoAno               Pic 9(09)V99 Value Zeros.
+       77  totalIRRFAno                Pic 9(09)V99 Value Zeros.
+       77  totalLiquidoAno             Pic 9(09)V99 Value Zeros.
+       77  totalEmpregados             Pic 9(03) Value Zeros.
+
+       01  CABECALHO-1.
+           05 Filler                   Pic X(39) Value
+              "INFORME DE RENDIMENTOS - ANO CALENDARIO".
+       01  CABECALHO-2.
+           05 Filler                   Pic X(56) Value
+             "CODIGO NOME                          ANO  BRUTO ANUAL".
+           05 Filler                   Pic X(27) Value
+              "  IRRF ANUAL  LIQUIDO ANUAL".
+
+       01  LINHA-DETALHE.
+           05 LD-CODIGO                Pic ZZZZ9.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-NOME                  Pic X(30).
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-ANO                   Pic 9(04).
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-BRUTO                 Pic ZZZZZZ9,99.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-IRRF                  Pic ZZZZZZ9,99.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-LIQUIDO               Pic ZZZZZZ9,99.
+
+       01  LINHA-TOTAL.
+           05 Filler                   Pic X(20) Value "TOTAL GERAL (".
+           05 LT-QTDE                  Pic ZZ9.
+           05 Filler                   Pic X(15) Value " EMPREGADOS): ".
+           05 LT-BRUTO                 Pic ZZZZZZZZ9,99.
+           05 Filler                   Pic X(03) Value " / ".
+           05 LT-IRRF                  Pic ZZZZZZZZ9,99.
+           05 Filler                   Pic X(03) Value " / ".
+           05 LT-LIQUIDO               Pic ZZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform LER-ACUMULO.
+           Perform PROCESSAR-ACUMULO Until FIM-ACUMULO = "OK".
+           Perform IMPRIMIR-TOTAL.
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM-ACUMULO.
+           Display "Digite o ano do informe de rendimentos: ".
+           Accept ANO-FILTRO.
+           Open Input ARQUIVO-ACUMULO.
+           Open Output RELATORIO-ANUAL-LST.
+           Write LINHA-RELATORIO From CABECALHO-1.
+           Write LINHA-RELATORIO From CABECALHO-2.
+
+       LER-ACUMULO.
+           Read ARQUIVO-ACUMULO Next Record
+               At End
+                   Move "OK" To FIM-ACUMULO
+               Not At End
+                   Continue.
+
+       PROCESSAR-ACUMULO.
+           If AC-ANO = ANO-FILTRO
+               Perform IMPRIMIR-DETALHE
+               Add AC-SALARIO-BRUTO-ACUM To totalBrutoAno
+               Add AC-VALOR-IRRF-ACUM To totalIRRFAno
+               Add AC-SALARIO-LIQUIDO-ACUM To totalLiquidoAno
+               Add 1 To totalEmpregados
+           End-If.
+           Perform LER-ACUMULO.
+
+       IMPRIMIR-DETALHE.
+           Move AC-CODIGO To LD-CODIGO.
+           Move AC-NOME To LD-NOME.
+           Move AC-ANO To LD-ANO.
+           Move AC-SALARIO-BRUTO-ACUM To LD-BRUTO.
+           Move AC-VALOR-IRRF-ACUM To LD-IRRF.
+           Move AC-SALARIO-LIQUIDO-ACUM To LD-LIQUIDO.
+           Write LINHA-RELATORIO From LINHA-DETALHE.
+
+       IMPRIMIR-TOTAL.
+           Move totalEmpregados To LT-QTDE.
+           Move totalBrutoAno To LT-BRUTO.
+           Move totalIRRFAno To LT-IRRF.
+           Move totalLiquidoAno To LT-LIQUIDO.
+           Write LINHA-RELATORIO From LINHA-TOTAL.
+
+       FECHAR.
+           Close ARQUIVO-ACUMULO.
+           Close RELATORIO-ANUAL-LST.
+       END PROGRAM RELATORIO-ANUAL.
