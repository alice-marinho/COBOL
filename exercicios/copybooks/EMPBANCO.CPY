@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: EMPBANCO.CPY
+      * Purpose : Layout of one employee bank-account record on
+      *           EMPBANCO.DAT, keyed by EB-CODIGO (matches EMP-CODIGO
+      *           on EMPREGADOS.DAT). Used by GERAR-REMESSA to build
+      *           the bank transfer file for direct deposit.
+      ******************************************************************
+       01  REGISTRO-DADOS-BANCARIOS.
+           05 EB-CODIGO                   Pic 9(05).
+           05 EB-BANCO                    Pic 9(03).
+           05 EB-AGENCIA                  Pic 9(04).
+           05 EB-CONTA                    Pic 9(08).
+           05 EB-DIGITO-CONTA             Pic X(01).
