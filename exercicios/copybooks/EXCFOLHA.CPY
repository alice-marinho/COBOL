@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: EXCFOLHA.CPY
+      * Purpose : Layout of one rejected timesheet entry on
+      *           EXCFOLHA.DAT, written by CALCULAR-SALARIO-LOTE when
+      *           horas or valorHora fails an edit check, so the
+      *           entry can be reviewed and corrected instead of
+      *           silently flowing into the salary computation.
+      ******************************************************************
+       01  REGISTRO-EXCECAO-FOLHA.
+           05 EF-CODIGO                   Pic 9(05).
+           05 EF-NOME                     Pic X(30).
+           05 EF-HORAS                    Pic 9(02)V9.
+           05 EF-VALOR-HORA               Pic 9(02)V9.
+           05 EF-MOTIVO                   Pic X(30).
+           05 EF-DATA-REJEICAO            Pic 9(06).
+           05 EF-HORA-REJEICAO            Pic 9(08).
