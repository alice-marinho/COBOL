@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook: TABINSS-TAB.CPY
+      * Purpose : In-memory INSS bracket table, used to break the
+      *           INSS contribution out of the payroll deduction as
+      *           its own line instead of one blended percentage.
+      *           LIMITE-INSS-TAB is the upper bound of the bracket
+      *           (a salarioBruto below this limit falls in the
+      *           bracket); ALIQUOTA-INSS-TAB is its rate.
+      *           Loaded by REDEFINES from literal VALUEs below since,
+      *           unlike the IRRF table, it has no maintenance routine
+      *           of its own.
+      ******************************************************************
+       01  TABELA-INSS-VALORES.
+           05 FILLER.
+              10 FILLER                  Pic 9(05)V99 Value 1320,00.
+              10 FILLER                  Pic 9(01)V999 Value 0,075.
+           05 FILLER.
+              10 FILLER                  Pic 9(05)V99 Value 2571,29.
+              10 FILLER                  Pic 9(01)V999 Value 0,090.
+           05 FILLER.
+              10 FILLER                  Pic 9(05)V99 Value 3856,94.
+              10 FILLER                  Pic 9(01)V999 Value 0,120.
+           05 FILLER.
+              10 FILLER                  Pic 9(05)V99 Value 99999,99.
+              10 FILLER                  Pic 9(01)V999 Value 0,140.
+
+       01  TABELA-FAIXAS-INSS REDEFINES TABELA-INSS-VALORES.
+           05 FAIXAS-INSS-TAB OCCURS 4 TIMES INDEXED BY IDX-INSS.
+              10 LIMITE-INSS-TAB         Pic 9(05)V99.
+              10 ALIQUOTA-INSS-TAB       Pic 9(01)V999.
