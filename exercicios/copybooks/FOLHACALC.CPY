@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: FOLHACALC.CPY
+      * Purpose : Layout of one computed-payroll record on FOLHA.DAT,
+      *           written by CALCULAR-SALARIO-LOTE alongside the
+      *           printed report so downstream programs (bank
+      *           remittance, year-to-date accumulation) can consume
+      *           the computed figures without re-running the payroll
+      *           math.
+      ******************************************************************
+       01  REGISTRO-FOLHA-CALCULADA.
+           05 FC-CODIGO                   Pic 9(05).
+           05 FC-NOME                     Pic X(30).
+           05 FC-SALARIO-BRUTO            Pic 9(05)V99.
+           05 FC-VALOR-INSS               Pic 9(05)V99.
+           05 FC-VALOR-IRRF               Pic 9(05)V99.
+           05 FC-SALARIO-LIQUIDO          Pic 9(05)V99.
