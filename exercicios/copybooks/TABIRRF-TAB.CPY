@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: TABIRRF-TAB.CPY
+      * Purpose : In-memory copy of the IRRF bracket table, loaded from
+      *           TABELA-IRRF.DAT once at the start of a payroll run so
+      *           the bracket search does not re-read the file for
+      *           every employee.
+      ******************************************************************
+       01  TABELA-FAIXAS-IRRF.
+           05 FAIXAS-IRRF-TAB OCCURS 5 TIMES INDEXED BY IDX-IRRF.
+              10 LIMITE-IRRF-TAB          Pic 9(05)V99.
+              10 ALIQUOTA-IRRF-TAB        Pic 9(01)V999.
