@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: EXCPROD.CPY
+      * Purpose : Layout of one rejected-entry record on EXCEPRO.DAT -
+      *           products that INCLUSAO-ROTINA could not WRITE
+      *           because CODIGO was already on file, kept with the
+      *           date/time of the rejected attempt so they can be
+      *           reviewed and re-keyed later instead of being lost
+      *           behind a screen message.
+      ******************************************************************
+       01  REGISTRO-EXCECAO-PRODUTO.
+           05 EXC-CODIGO                  Pic 9(05).
+           05 EXC-PRODUTO                 Pic X(30).
+           05 EXC-PRECO                   Pic 9(05)V99.
+           05 EXC-DATA-REJEICAO           Pic 9(06).
+           05 EXC-HORA-REJEICAO           Pic 9(08).
