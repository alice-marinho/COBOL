@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: ACUMANU.CPY
+      * Purpose : Layout of one employee's year-to-date payroll totals
+      *           on ACUMULA.DAT, keyed by AC-CHAVE (AC-CODIGO plus
+      *           AC-ANO) so a new calendar year starts its own record
+      *           instead of piling onto every prior year's totals.
+      *           CALCULAR-SALARIO-LOTE adds each run's figures into
+      *           the record for the current year so RELATORIO-ANUAL
+      *           can print the annual income statement (informe de
+      *           rendimentos) totals one year at a time.
+      ******************************************************************
+       01  REGISTRO-ACUMULADO-ANUAL.
+           05 AC-CHAVE.
+              10 AC-CODIGO                Pic 9(05).
+              10 AC-ANO                   Pic 9(04).
+           05 AC-NOME                     Pic X(30).
+           05 AC-SALARIO-BRUTO-ACUM       Pic 9(07)V99.
+           05 AC-VALOR-IRRF-ACUM          Pic 9(07)V99.
+           05 AC-SALARIO-LIQUIDO-ACUM     Pic 9(07)V99.
