@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: REMESSA.CPY
+      * Purpose : Layout of the bank remittance file written by
+      *           GERAR-REMESSA - one header record, one detail record
+      *           per employee credited, one trailer record with the
+      *           batch total. REM-TIPO-REGISTRO tells them apart
+      *           ("0" header, "1" detail, "9" trailer), same
+      *           convention the bank's own CNAB layout uses.
+      ******************************************************************
+       01  REGISTRO-REMESSA.
+           05 REM-TIPO-REGISTRO           Pic X(01).
+           05 REM-DETALHE.
+              10 REM-BANCO                Pic 9(03).
+              10 REM-AGENCIA              Pic 9(04).
+              10 REM-CONTA                Pic 9(08).
+              10 REM-DIGITO-CONTA         Pic X(01).
+              10 REM-CODIGO-EMPREGADO     Pic 9(05).
+              10 REM-NOME-EMPREGADO       Pic X(30).
+              10 REM-VALOR                Pic 9(09)V99.
+              10 FILLER                   Pic X(19).
