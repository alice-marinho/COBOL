@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: EMPREG.CPY
+      * Purpose : Layout of one employee record on EMPREGADOS.DAT,
+      *           used by the payroll programs (interactive and batch).
+      ******************************************************************
+       01  REGISTRO-EMPREGADO.
+           05 EMP-CODIGO                  Pic 9(05).
+           05 EMP-NOME                    Pic X(30).
+           05 EMP-HORAS                   Pic 9(02)V9.
+           05 EMP-VALOR-HORA              Pic 9(02)V9.
