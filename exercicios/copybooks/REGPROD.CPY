@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: REGPROD.CPY
+      * Purpose : Layout of one product record on PRODUTO.DAT, shared
+      *           by every program that reads or writes it.
+      *
+      * Modification History:
+      * 09-08-2026 AM Added QUANTIDADE so stock on hand can be
+      *               recorded alongside price.
+      ******************************************************************
+       01  REGISTRO-PRODUTO.
+           05 CODIGO                      Pic 9(05).
+           05 PRODUTO                     Pic X(30).
+           05 PRECO                       Pic 9(05)V99.
+           05 QUANTIDADE                  Pic 9(05).
