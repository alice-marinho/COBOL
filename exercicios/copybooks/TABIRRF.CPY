@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: TABIRRF.CPY
+      * Purpose : Layout of one IRRF bracket record on TABELA-IRRF.DAT.
+      *           FAIXA-IRRF is the bracket number (1 = lowest bracket).
+      *           LIMITE-IRRF is the upper bound of the bracket - a
+      *           salarioBruto below this limit falls in this bracket.
+      *           ALIQUOTA-IRRF is the tax rate applied in the bracket.
+      ******************************************************************
+       01  REGISTRO-FAIXA-IRRF.
+           05 FAIXA-IRRF                  Pic 9(02).
+           05 LIMITE-IRRF                 Pic 9(05)V99.
+           05 ALIQUOTA-IRRF               Pic 9(01)V999.
