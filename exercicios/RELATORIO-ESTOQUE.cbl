@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Reads PRODUTO.DAT sequentially by CODIGO and prints
+      *          an inventory listing (codigo, produto, preco) with a
+      *          running sum of PRECO as a valuation total at the end.
+      *          INCLUSAO-ROTINA only ever writes PRODUTO.DAT - this
+      *          is the first program that reads it back out.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM ABRIR now checks the open status of PRODUTO.DAT
+      *               and aborts with a message instead of falling
+      *               through to LER-PRODUTO against a file that
+      *               failed to open.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-ESTOQUE.
+
+       Environment Division.
+
+       Configuration Section.
+       Source-Computer. IBM PC.
+       Object-Computer. IBM PC.
+       Special-Names.
+           Decimal-Point Is Comma.
+       Input-OutPut Section.
+       File-Control.
+              Select ARQUIVO-INCLUSAO Assign To Disk
+                Organization Is Indexed
+                Access Mode Is Sequential
+                Record Key Is CODIGO
+                File Status Is ERRO.
+
+              Select RELATORIO-ESTOQUE-LST Assign To Disk
+                Organization Is Line Sequential
+                File Status Is ERRO-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-INCLUSAO
+           Label Record Is Standard
+           Record Contains 47 Characters
+           Block Contains 11 Records
+           Data Record Is REGISTRO-PRODUTO
+           Value Of File-Id "PRODUTO.DAT".
+           COPY REGPROD.
+
+       FD  RELATORIO-ESTOQUE-LST
+           Label Record Is Standard
+           Value Of File-Id "ESTOQUE.LST".
+       01  LINHA-RELATORIO                Pic X(60).
+
+       Working-Storage Section.
+       77  ERRO                           Pic X(02) Value "00".
+       77  ERRO-REL                       Pic X(02) Value "00".
+       77  FIM                            Pic X(02) Value Spaces.
+       77  totalEstoque                   Pic 9(07)V99 Value Zeros.
+       77  totalItens                     Pic 9(05) Value Zeros.
+
+       01  CABECALHO-1.
+           05 Filler                      Pic X(34) Value
+              "RELATORIO DE ESTOQUE - PRODUTO.DAT".
+       01  CABECALHO-2.
+           05 Filler                      Pic X(45) Value
+              "CODIGO PRODUTO                        PRECO".
+
+       01  LINHA-DETALHE.
+           05 LD-CODIGO                   Pic ZZZZ9.
+           05 Filler                      Pic X(01) Value Space.
+           05 LD-PRODUTO                  Pic X(30).
+           05 Filler                      Pic X(01) Value Space.
+           05 LD-PRECO                    Pic ZZZZ9,99.
+
+       01  LINHA-TOTAL.
+           05 Filler                      Pic X(20) Value
+              "TOTAL DO ESTOQUE (".
+           05 LT-ITENS                    Pic ZZZZ9.
+           05 Filler                      Pic X(11) Value " ITENS): ".
+           05 LT-VALOR                    Pic ZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform LER-PRODUTO.
+           Perform PROCESSAR-PRODUTO Until FIM = "OK".
+           Perform IMPRIMIR-TOTAL.
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM.
+           Open Input ARQUIVO-INCLUSAO.
+           If ERRO Not = "00"
+               Display "PRODUTO.DAT nao encontrado - execute "
+                   "INCLUSAO-ROTINA antes do relatorio."
+               Stop Run
+           End-If.
+           Open Output RELATORIO-ESTOQUE-LST.
+           Write LINHA-RELATORIO From CABECALHO-1.
+           Write LINHA-RELATORIO From CABECALHO-2.
+
+       LER-PRODUTO.
+           Read ARQUIVO-INCLUSAO Next Record
+               At End
+                   Move "OK" To FIM
+               Not At End
+                   Continue.
+
+       PROCESSAR-PRODUTO.
+           Perform IMPRIMIR-DETALHE.
+           Add PRECO To totalEstoque.
+           Add 1 To totalItens.
+           Perform LER-PRODUTO.
+
+       IMPRIMIR-DETALHE.
+           Move CODIGO To LD-CODIGO.
+           Move PRODUTO To LD-PRODUTO.
+           Move PRECO To LD-PRECO.
+           Write LINHA-RELATORIO From LINHA-DETALHE.
+
+       IMPRIMIR-TOTAL.
+           Move totalItens To LT-ITENS.
+           Move totalEstoque To LT-VALOR.
+           Write LINHA-RELATORIO From LINHA-TOTAL.
+
+       FECHAR.
+           Close ARQUIVO-INCLUSAO.
+           Close RELATORIO-ESTOQUE-LST.
+       END PROGRAM RELATORIO-ESTOQUE.
