@@ -3,56 +3,208 @@
       * Date: 20-08-2025
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM Loads the IRRF brackets from TABELA-IRRF.DAT
+      *               instead of a hardcoded IF chain.
+      * 09-08-2026 AM Breaks INSS and IRRF out as separate amounts on
+      *               the printed stub instead of one blended
+      *               deduction.
+      * 09-08-2026 AM Validates horas/valorHora against the legal
+      *               weekly limit and the minimum wage before
+      *               computing the salary.
+      * 09-08-2026 AM INSS is now capped at the total deduction so the
+      *               INSS/IRRF split always adds back up to the same
+      *               amount the old blended rate withheld, instead
+      *               of stacking a second deduction on top of it.
+      * 09-08-2026 AM CARREGAR-TABELA-IRRF now checks the open status
+      *               of TABELA-IRRF.DAT and aborts with a message
+      *               instead of silently reading a file that never
+      *               opened; the bracket search now falls back to
+      *               the highest bracket instead of leaving the rate
+      *               at zero if no configured limit covers the
+      *               salary, and LER-FAIXA-IRRF stops loading once
+      *               the in-memory table (OCCURS 5 TIMES) is full.
+      * 09-08-2026 AM CARREGAR-TABELA-IRRF now also aborts if the file
+      *               opened but no faixa was loaded (empty table);
+      *               LER-FAIXA-IRRF now loads each faixa into
+      *               LIMITE-IRRF-TAB/ALIQUOTA-IRRF-TAB(FAIXA-IRRF) -
+      *               the record's own bracket number - instead of the
+      *               sequential read count, so an out-of-order or
+      *               gapped faixa no longer shifts into the wrong
+      *               table slot.
+      * 09-08-2026 AM TESTAR-FAIXA-IRRF now closes bracket 1 on the
+      *               upper end (<=) same as the original hardcoded
+      *               chain it replaced, instead of testing every
+      *               bracket with a uniform "<" that shifted a
+      *               salarioBruto exactly on the first threshold into
+      *               bracket 2.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULAR-SALARIO.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
        OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-TAB-IRRF ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FAIXA-IRRF
+               FILE STATUS IS ERRO-TAB.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-TAB-IRRF
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 13 CHARACTERS
+           BLOCK CONTAINS 11 RECORDS
+           VALUE OF FILE-ID "TABELA-IRRF.DAT".
+           COPY TABIRRF.
+
        WORKING-STORAGE SECTION.
        77  horas Pic 9(02)V9 VALUE ZEROS.
        77  valorHora Pic 9(02)V9 VALUE ZEROS.
        77  salarioBruto Pic 9(05)V99 VALUE ZEROS.
        77  salarioLiquido Pic 9(05)V99 VALUE ZEROS.
        77  MASCARA Pic ZZZZ9,9.
-       
+
+       77  ERRO-TAB Pic X(02) Value "00".
+       77  FIM-TABELA Pic X(02) Value Spaces.
+       77  IDX-CARGA Pic 9(02) Value Zeros.
+       77  FAIXA-ENCONTRADA Pic X(01) Value Space.
+       77  ALIQUOTA-APLICADA Pic 9(01)V999 Value Zeros.
+       COPY TABIRRF-TAB.
+       COPY TABINSS-TAB.
+
+       77  ALIQUOTA-INSS-APLICADA Pic 9(01)V999 Value Zeros.
+       77  valorINSS Pic 9(05)V99 Value Zeros.
+       77  valorIRRF Pic 9(05)V99 Value Zeros.
+       77  valorDeducaoTotal Pic 9(05)V99 Value Zeros.
+
+       77  LIMITE-HORAS-SEMANAL Pic 9(02)V9 Value 44,0.
+       77  VALOR-HORA-MINIMO Pic 9(02)V9 Value 5,10.
+       77  REGISTRO-VALIDO Pic X(01) Value "S".
+
        PROCEDURE DIVISION.
        INICIO.
+            PERFORM CARREGAR-TABELA-IRRF.
+
             DISPLAY "Digite a quantidade de horas: ".
             ACCEPT horas.
             DISPLAY "Digite o valor da hora: ".
             ACCEPT valorHora.
-            
-            COMPUTE salarioBruto = horas * valorHora * 5,25.
-            DISPLAY salarioBruto.
-            
-           IF salarioBruto <= 2260
-               COMPUTE salarioLiquido = salarioBruto
-           ELSE IF salarioBruto > 2260 AND salarioBruto < 2826
-               COMPUTE salarioLiquido = salarioBruto - (salarioBruto 
-                   * 0,075)
-           ELSE IF salarioBruto >= 2826 AND salarioBruto < 3751
-               COMPUTE salarioLiquido = salarioBruto - (salarioBruto 
-                   * 0,15)
-           ELSE IF salarioBruto >= 3751 AND salarioBruto < 4664
-               COMPUTE salarioLiquido = salarioBruto - (salarioBruto 
-                   * 0,225)
-           ELSE
-               COMPUTE salarioLiquido = salarioBruto - (salarioBruto 
-                   * 0,275)
-           END-IF
-
-                            
-                           
-           DISPLAY "Salario bruto é " salarioBruto
-           DISPLAY "Salario liquido é " salarioLiquido
-                
+
+            PERFORM VALIDAR-ENTRADA.
+            IF REGISTRO-VALIDO = "S"
+                COMPUTE salarioBruto = horas * valorHora * 5,25
+                DISPLAY salarioBruto
+
+                PERFORM BUSCAR-FAIXA-IRRF
+                PERFORM BUSCAR-FAIXA-INSS
+                COMPUTE valorDeducaoTotal =
+                    salarioBruto * ALIQUOTA-APLICADA
+                COMPUTE valorINSS =
+                    salarioBruto * ALIQUOTA-INSS-APLICADA
+                IF valorINSS > valorDeducaoTotal
+                    MOVE valorDeducaoTotal TO valorINSS
+                END-IF
+                COMPUTE valorIRRF = valorDeducaoTotal - valorINSS
+                COMPUTE salarioLiquido = salarioBruto
+                    - valorDeducaoTotal
+
+                DISPLAY "Salario bruto..... " salarioBruto
+                DISPLAY "INSS............... " valorINSS
+                DISPLAY "IRRF................ " valorIRRF
+                DISPLAY "Salario liquido..... " salarioLiquido
+            END-IF.
+
            STOP RUN.
-       END PROGRAM CALCULAR-SALARIO.
 
+       VALIDAR-ENTRADA.
+           MOVE "S" TO REGISTRO-VALIDO.
+           IF horas > LIMITE-HORAS-SEMANAL
+               MOVE "N" TO REGISTRO-VALIDO
+               DISPLAY "Horas acima do limite semanal permitido."
+           END-IF.
+           IF valorHora < VALOR-HORA-MINIMO
+               MOVE "N" TO REGISTRO-VALIDO
+               DISPLAY "Valor da hora abaixo do salario minimo."
+           END-IF.
+
+       CARREGAR-TABELA-IRRF.
+           MOVE SPACES TO FIM-TABELA.
+           MOVE ZEROS TO IDX-CARGA.
+           OPEN INPUT ARQUIVO-TAB-IRRF.
+           IF ERRO-TAB NOT = "00"
+               DISPLAY "Tabela de IRRF nao encontrada (TABELA-IRRF."
+                   "DAT) - execute MANUTENCAO-TABELAS antes do calculo."
+               STOP RUN
+           END-IF.
+           PERFORM LER-FAIXA-IRRF UNTIL FIM-TABELA = "OK".
+           CLOSE ARQUIVO-TAB-IRRF.
+           IF IDX-CARGA = 0
+               DISPLAY "Tabela de IRRF esta vazia (TABELA-IRRF.DAT) "
+                   "- cadastre as faixas em MANUTENCAO-TABELAS antes "
+                   "do calculo."
+               STOP RUN
+           END-IF.
+
+       LER-FAIXA-IRRF.
+           READ ARQUIVO-TAB-IRRF
+               AT END
+                   MOVE "OK" TO FIM-TABELA
+               NOT AT END
+                   IF FAIXA-IRRF > 0 AND FAIXA-IRRF < 6
+                       MOVE LIMITE-IRRF TO LIMITE-IRRF-TAB(FAIXA-IRRF)
+                       MOVE ALIQUOTA-IRRF
+                           TO ALIQUOTA-IRRF-TAB(FAIXA-IRRF)
+                       ADD 1 TO IDX-CARGA
+                   ELSE
+                       DISPLAY "Aviso: faixa de IRRF fora do "
+                           "intervalo 01-05 - ignorada."
+                   END-IF
+           END-READ.
+
+       BUSCAR-FAIXA-IRRF.
+           MOVE SPACE TO FAIXA-ENCONTRADA.
+           MOVE ZEROS TO ALIQUOTA-APLICADA.
+           PERFORM TESTAR-FAIXA-IRRF
+               VARYING IDX-IRRF FROM 1 BY 1
+               UNTIL IDX-IRRF > 5 OR FAIXA-ENCONTRADA = "S".
+           IF FAIXA-ENCONTRADA NOT = "S"
+               MOVE ALIQUOTA-IRRF-TAB(5) TO ALIQUOTA-APLICADA
+           END-IF.
+
+       TESTAR-FAIXA-IRRF.
+           IF (IDX-IRRF = 1 AND
+                   salarioBruto <= LIMITE-IRRF-TAB(IDX-IRRF))
+               OR (IDX-IRRF > 1 AND
+                   salarioBruto < LIMITE-IRRF-TAB(IDX-IRRF))
+               MOVE ALIQUOTA-IRRF-TAB(IDX-IRRF) TO ALIQUOTA-APLICADA
+               MOVE "S" TO FAIXA-ENCONTRADA
+           END-IF.
+
+       BUSCAR-FAIXA-INSS.
+           MOVE SPACE TO FAIXA-ENCONTRADA.
+           MOVE ZEROS TO ALIQUOTA-INSS-APLICADA.
+           PERFORM TESTAR-FAIXA-INSS
+               VARYING IDX-INSS FROM 1 BY 1
+               UNTIL IDX-INSS > 4 OR FAIXA-ENCONTRADA = "S".
+           IF FAIXA-ENCONTRADA NOT = "S"
+               MOVE ALIQUOTA-INSS-TAB(4) TO ALIQUOTA-INSS-APLICADA
+           END-IF.
+
+       TESTAR-FAIXA-INSS.
+           IF salarioBruto < LIMITE-INSS-TAB(IDX-INSS)
+               MOVE ALIQUOTA-INSS-TAB(IDX-INSS)
+                   TO ALIQUOTA-INSS-APLICADA
+               MOVE "S" TO FAIXA-ENCONTRADA
+           END-IF.
+
+       END PROGRAM CALCULAR-SALARIO.
