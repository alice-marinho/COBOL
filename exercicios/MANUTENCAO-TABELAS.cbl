@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Maintenance routine for the IRRF bracket table
+      *          (TABELA-IRRF.DAT) used by CALCULAR-SALARIO and
+      *          CALCULAR-SALARIO-LOTE. Lets the limite/aliquota of a
+      *          bracket be corrected without touching source code, so
+      *          a yearly Receita Federal table revision is a data
+      *          edit instead of a recompile. Also the only place new
+      *          brackets get added, including the very first time
+      *          TABELA-IRRF.DAT is set up on a fresh install.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM ABRIR now creates TABELA-IRRF.DAT the first time
+      *               it is run instead of requiring the file to
+      *               already exist, and a faixa not found by
+      *               MANUTENCAO is now offered as a new bracket to
+      *               include instead of just being reported missing.
+      * 09-08-2026 AM MANUTENCAO now rejects a faixa above 05 - the
+      *               payroll programs load TABELA-IRRF.DAT into an
+      *               OCCURS 5 TIMES table, so a 6th bracket would
+      *               overflow it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO-TABELAS.
+
+       Environment Division.
+
+       Configuration Section.
+       Source-Computer. IBM PC.
+       Object-Computer. IBM PC.
+       Special-Names.
+           Decimal-Point Is Comma.
+       Input-OutPut Section.
+       File-Control.
+              Select ARQUIVO-TAB-IRRF Assign To Disk
+                Organization Is Indexed
+                Access Mode Is Dynamic
+                Record Key Is FAIXA-IRRF
+                File Status Is ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-TAB-IRRF
+           Label Record Is Standard
+           Record Contains 13 Characters
+           Block Contains 11 Records
+           Value Of File-Id "TABELA-IRRF.DAT".
+           COPY TABIRRF.
+
+       Working-Storage Section.
+       77  ERRO                           Pic X(02) Value "00".
+       77  FIM                            Pic X(02) Value Spaces.
+       77  OPCAO                          Pic X(01) Value Spaces.
+       77  FAIXA-PROCURADA                Pic 9(02) Value Zeros.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform LEITURA.
+           Perform MANUTENCAO Until FIM = "OK".
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM.
+           Open I-O ARQUIVO-TAB-IRRF.
+           If ERRO = "35"
+               Open Output ARQUIVO-TAB-IRRF
+               Close ARQUIVO-TAB-IRRF
+               Open I-O ARQUIVO-TAB-IRRF
+           End-If.
+
+       LEITURA.
+           DISPLAY "*-----------------------------------------*"
+           Display "Digite a faixa a alterar/incluir (00 encerra): ".
+           Accept FAIXA-PROCURADA.
+           If FAIXA-PROCURADA = Zeros
+              Move "OK" To FIM.
+
+       MANUTENCAO.
+           If FAIXA-PROCURADA > 5
+               Display "Faixa invalida - maximo de 05 faixas."
+           Else
+               Move FAIXA-PROCURADA To FAIXA-IRRF
+               Read ARQUIVO-TAB-IRRF
+                   Invalid Key
+                       Perform INCLUIR-FAIXA
+                   Not Invalid Key
+                       Perform EXIBIR-FAIXA
+                       Perform ALTERAR-FAIXA
+               End-Read
+           End-If.
+
+           Perform LEITURA.
+
+       EXIBIR-FAIXA.
+           Display "Faixa......: " FAIXA-IRRF.
+           Display "Limite.....: " LIMITE-IRRF.
+           Display "Aliquota...: " ALIQUOTA-IRRF.
+
+       INCLUIR-FAIXA.
+           Display "Faixa nao cadastrada - informe os dados: ".
+           Display "Limite: ".
+           Accept LIMITE-IRRF.
+           Display "Aliquota: ".
+           Accept ALIQUOTA-IRRF.
+
+           Write REGISTRO-FAIXA-IRRF
+               Invalid Key
+                   Display "Erro ao incluir a faixa"
+               Not Invalid Key
+                   Display "Faixa incluida com sucesso".
+
+       ALTERAR-FAIXA.
+           Display "Novo limite (Enter mantem): ".
+           Accept LIMITE-IRRF.
+           Display "Nova aliquota (Enter mantem): ".
+           Accept ALIQUOTA-IRRF.
+
+           Rewrite REGISTRO-FAIXA-IRRF
+               Invalid Key
+                   Display "Erro ao gravar a faixa"
+               Not Invalid Key
+                   Display "Faixa atualizada com sucesso".
+
+       FECHAR.
+           Close ARQUIVO-TAB-IRRF.
+       END PROGRAM MANUTENCAO-TABELAS.
