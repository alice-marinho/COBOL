@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Entrada/saida transaction program against PRODUTO.DAT
+      *          - increments or decrements QUANTIDADE for a product,
+      *          then prints a low-stock exception listing for every
+      *          product left under the reorder point.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM ABRIR now falls back to creating PRODUTO.DAT if
+      *               it does not exist yet, same as the other
+      *               maintenance programs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOVIMENTO-ESTOQUE.
+
+       Environment Division.
+
+       Configuration Section.
+       Source-Computer. IBM PC.
+       Object-Computer. IBM PC.
+       Special-Names.
+           Decimal-Point Is Comma.
+       Input-OutPut Section.
+       File-Control.
+              Select ARQUIVO-INCLUSAO Assign To Disk
+                Organization Is Indexed
+                Access Mode Is Dynamic
+                Record Key Is CODIGO
+                File Status Is ERRO.
+
+              Select RELATORIO-BAIXO-ESTOQUE Assign To Disk
+                Organization Is Line Sequential
+                File Status Is ERRO-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-INCLUSAO
+           Label Record Is Standard
+           Record Contains 47 Characters
+           Block Contains 11 Records
+           Data Record Is REGISTRO-PRODUTO
+           Value Of File-Id "PRODUTO.DAT".
+           COPY REGPROD.
+
+       FD  RELATORIO-BAIXO-ESTOQUE
+           Label Record Is Standard
+           Value Of File-Id "ESTBAIXO.LST".
+       01  LINHA-RELATORIO                Pic X(60).
+
+       Working-Storage Section.
+       77  ERRO                           Pic X(02) Value "00".
+       77  ERRO-REL                       Pic X(02) Value "00".
+       77  FIM                            Pic X(02) Value Spaces.
+       77  FIM-LISTAGEM                   Pic X(02) Value Spaces.
+       77  CODIGO-PROCURADO               Pic 9(05) Value Zeros.
+       77  TIPO-MOVIMENTO                 Pic X(01) Value Space.
+       77  QUANTIDADE-MOV                 Pic 9(05) Value Zeros.
+       77  PONTO-RESSUPRIMENTO            Pic 9(05) Value 10.
+
+       01  CABECALHO-BAIXO-1.
+           05 Filler                      Pic X(38) Value
+              "PRODUTOS ABAIXO DO PONTO DE RESSUPRIM".
+       01  CABECALHO-BAIXO-2.
+           05 Filler                      Pic X(45) Value
+              "CODIGO PRODUTO                        QTDE".
+
+       01  LINHA-BAIXO-ESTOQUE.
+           05 LB-CODIGO                   Pic ZZZZ9.
+           05 Filler                      Pic X(01) Value Space.
+           05 LB-PRODUTO                  Pic X(30).
+           05 Filler                      Pic X(01) Value Space.
+           05 LB-QUANTIDADE               Pic ZZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform LEITURA.
+           Perform MOVIMENTAR Until FIM = "OK".
+           Perform LISTAR-ESTOQUE-BAIXO.
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM.
+           Open I-O ARQUIVO-INCLUSAO.
+           If ERRO = "35"
+               Open Output ARQUIVO-INCLUSAO
+               Close ARQUIVO-INCLUSAO
+               Open I-O ARQUIVO-INCLUSAO
+           End-If.
+           Open Output RELATORIO-BAIXO-ESTOQUE.
+
+       LEITURA.
+           DISPLAY "*-----------------------------------------*"
+           Display "Digite o codigo do produto (00000 encerra): ".
+           Accept CODIGO-PROCURADO.
+           If CODIGO-PROCURADO = Zeros
+              Move "OK" To FIM.
+
+       MOVIMENTAR.
+           Move CODIGO-PROCURADO To CODIGO.
+           Read ARQUIVO-INCLUSAO
+               Invalid Key
+                   Display "Produto nao cadastrado"
+               Not Invalid Key
+                   Perform EXIBIR-PRODUTO
+                   Perform ENTRAR-TIPO-MOVIMENTO
+                   Perform ENTRAR-QUANTIDADE-MOV
+                   Perform ATUALIZAR-QUANTIDADE
+                   Perform GRAVAR-PRODUTO.
+
+           Perform LEITURA.
+
+       EXIBIR-PRODUTO.
+           Display "Produto....: " PRODUTO.
+           Display "Quantidade.: " QUANTIDADE.
+
+       ENTRAR-TIPO-MOVIMENTO.
+           Display "(E)ntrada ou (S)aida: ".
+           Accept TIPO-MOVIMENTO.
+
+       ENTRAR-QUANTIDADE-MOV.
+           Display "Quantidade movimentada: ".
+           Accept QUANTIDADE-MOV.
+
+       ATUALIZAR-QUANTIDADE.
+           If TIPO-MOVIMENTO = "E" Or TIPO-MOVIMENTO = "e"
+               Add QUANTIDADE-MOV To QUANTIDADE
+           Else
+               If TIPO-MOVIMENTO = "S" Or TIPO-MOVIMENTO = "s"
+                   If QUANTIDADE-MOV > QUANTIDADE
+                       Display "Saida maior que o estoque atual"
+                   Else
+                       Subtract QUANTIDADE-MOV From QUANTIDADE
+               Else
+                   Display "Tipo de movimento invalido".
+
+       GRAVAR-PRODUTO.
+           Rewrite REGISTRO-PRODUTO
+               Invalid Key
+                   Display "Erro ao gravar o movimento"
+               Not Invalid Key
+                   Display "Movimento gravado com sucesso".
+
+       LISTAR-ESTOQUE-BAIXO.
+           Write LINHA-RELATORIO From CABECALHO-BAIXO-1.
+           Write LINHA-RELATORIO From CABECALHO-BAIXO-2.
+           Move Spaces To FIM-LISTAGEM.
+           Move Low-Values To CODIGO.
+           Start ARQUIVO-INCLUSAO Key Is Greater Than CODIGO
+               Invalid Key
+                   Move "OK" To FIM-LISTAGEM.
+           Perform CONFERIR-PRODUTO Until FIM-LISTAGEM = "OK".
+
+       CONFERIR-PRODUTO.
+           Read ARQUIVO-INCLUSAO Next Record
+               At End
+                   Move "OK" To FIM-LISTAGEM
+               Not At End
+                   If QUANTIDADE < PONTO-RESSUPRIMENTO
+                       Perform IMPRIMIR-ESTOQUE-BAIXO.
+
+       IMPRIMIR-ESTOQUE-BAIXO.
+           Move CODIGO To LB-CODIGO.
+           Move PRODUTO To LB-PRODUTO.
+           Move QUANTIDADE To LB-QUANTIDADE.
+           Write LINHA-RELATORIO From LINHA-BAIXO-ESTOQUE.
+
+       FECHAR.
+           Close ARQUIVO-INCLUSAO.
+           Close RELATORIO-BAIXO-ESTOQUE.
+       END PROGRAM MOVIMENTO-ESTOQUE.
