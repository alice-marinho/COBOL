@@ -0,0 +1,441 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Batch version of CALCULAR-SALARIO - reads every
+      *          employee from EMPREGADOS.DAT and prints one payroll
+      *          report with a grand-total line, instead of prompting
+      *          for a single employee per run.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM Loads the IRRF brackets from TABELA-IRRF.DAT
+      *               instead of a hardcoded IF chain.
+      * 09-08-2026 AM Breaks INSS and IRRF out on the payroll report
+      *               instead of one blended deduction.
+      * 09-08-2026 AM Also writes the computed figures to FOLHA.DAT so
+      *               GERAR-REMESSA and the year-to-date accumulation
+      *               do not have to recompute the payroll.
+      * 09-08-2026 AM Adds each run's figures into ACUMULA.DAT so the
+      *               year-end statement has annual totals per
+      *               employee.
+      * 09-08-2026 AM Validates horas/valorHora against the legal
+      *               weekly limit and the minimum wage before
+      *               posting; rejects go to EXCFOLHA.DAT instead of
+      *               the salary computation.
+      * 09-08-2026 AM INSS is now capped at the total deduction so the
+      *               INSS/IRRF split always adds back up to the same
+      *               amount the old blended rate withheld, instead
+      *               of stacking a second deduction on top of it.
+      * 09-08-2026 AM CARREGAR-TABELA-IRRF now checks the open status
+      *               of TABELA-IRRF.DAT and aborts with a message
+      *               instead of silently reading a file that never
+      *               opened; the bracket search now falls back to
+      *               the highest bracket instead of leaving the rate
+      *               at zero if no configured limit covers the
+      *               salary, and LER-FAIXA-IRRF stops loading once
+      *               the in-memory table (OCCURS 5 TIMES) is full.
+      * 09-08-2026 AM ACUMULA.DAT is now keyed by codigo plus ano
+      *               (AC-CHAVE) so a new calendar year starts its own
+      *               accumulation record instead of adding onto every
+      *               prior year's totals.
+      * 09-08-2026 AM CARREGAR-TABELA-IRRF now also aborts if the file
+      *               opened but no faixa was loaded (empty table);
+      *               LER-FAIXA-IRRF now loads each faixa into
+      *               LIMITE-IRRF-TAB/ALIQUOTA-IRRF-TAB(FAIXA-IRRF) -
+      *               the record's own bracket number - instead of the
+      *               sequential read count, so an out-of-order or
+      *               gapped faixa no longer shifts into the wrong
+      *               table slot.
+      * 09-08-2026 AM TESTAR-FAIXA-IRRF now closes bracket 1 on the
+      *               upper end (<=) same as the original hardcoded
+      *               chain it replaced, instead of testing every
+      *               bracket with a uniform "<" that shifted a
+      *               salarioBruto exactly on the first threshold into
+      *               bracket 2.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULAR-SALARIO-LOTE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-EMPREGADOS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO-EMP.
+
+           SELECT RELATORIO-FOLHA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO-REL.
+
+           SELECT ARQUIVO-TAB-IRRF ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FAIXA-IRRF
+               FILE STATUS IS ERRO-TAB.
+
+           SELECT ARQUIVO-FOLHA-CALCULADA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO-FOLHA.
+
+      *    ARQUIVO-ACUMULO is keyed by AC-CHAVE (codigo + ano) so a new
+      *    calendar year starts its own accumulation record instead of
+      *    adding onto every prior year's totals.
+           SELECT ARQUIVO-ACUMULO ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AC-CHAVE
+               FILE STATUS IS ERRO-ACUM.
+
+           SELECT ARQUIVO-EXCECAO-FOLHA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO-EXCFOLHA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-EMPREGADOS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "EMPREGADOS.DAT".
+           COPY EMPREG.
+
+       FD  ARQUIVO-TAB-IRRF
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 13 CHARACTERS
+           BLOCK CONTAINS 11 RECORDS
+           VALUE OF FILE-ID "TABELA-IRRF.DAT".
+           COPY TABIRRF.
+
+       FD  ARQUIVO-FOLHA-CALCULADA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "FOLHA.DAT".
+           COPY FOLHACALC.
+
+       FD  ARQUIVO-ACUMULO
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 66 CHARACTERS
+           BLOCK CONTAINS 11 RECORDS
+           VALUE OF FILE-ID "ACUMULA.DAT".
+           COPY ACUMANU.
+
+       FD  ARQUIVO-EXCECAO-FOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "EXCFOLHA.DAT".
+           COPY EXCFOLHA.
+
+       FD  RELATORIO-FOLHA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "FOLHA.LST".
+       01  LINHA-RELATORIO             Pic X(80).
+
+       WORKING-STORAGE SECTION.
+       77  ERRO-EMP                    Pic X(02) Value "00".
+       77  ERRO-REL                    Pic X(02) Value "00".
+       77  FIM-EMPREGADOS              Pic X(02) Value Spaces.
+
+       77  horas                       Pic 9(02)V9 Value Zeros.
+       77  valorHora                   Pic 9(02)V9 Value Zeros.
+       77  salarioBruto                Pic 9(05)V99 Value Zeros.
+       77  salarioLiquido              Pic 9(05)V99 Value Zeros.
+
+       77  totalBrutoGeral             Pic 9(07)V99 Value Zeros.
+       77  totalLiquidoGeral           Pic 9(07)V99 Value Zeros.
+       77  totalINSSGeral              Pic 9(07)V99 Value Zeros.
+       77  totalIRRFGeral              Pic 9(07)V99 Value Zeros.
+       77  totalEmpregados             Pic 9(03) Value Zeros.
+
+       77  ERRO-FOLHA                  Pic X(02) Value "00".
+       77  ERRO-ACUM                   Pic X(02) Value "00".
+       77  DATA-SISTEMA                Pic 9(08) Value Zeros.
+       77  ANO-CORRENTE                Pic 9(04) Value Zeros.
+       77  ERRO-EXCFOLHA               Pic X(02) Value "00".
+       77  LIMITE-HORAS-SEMANAL        Pic 9(02)V9 Value 44,0.
+       77  VALOR-HORA-MINIMO           Pic 9(02)V9 Value 5,10.
+       77  REGISTRO-VALIDO             Pic X(01) Value "S".
+       77  MOTIVO-REJEICAO             Pic X(30) Value Spaces.
+       77  totalExcecoes               Pic 9(03) Value Zeros.
+       77  ERRO-TAB                    Pic X(02) Value "00".
+       77  FIM-TABELA                  Pic X(02) Value Spaces.
+       77  IDX-CARGA                   Pic 9(02) Value Zeros.
+       77  FAIXA-ENCONTRADA            Pic X(01) Value Space.
+       77  ALIQUOTA-APLICADA           Pic 9(01)V999 Value Zeros.
+       77  ALIQUOTA-INSS-APLICADA      Pic 9(01)V999 Value Zeros.
+       77  valorINSS                   Pic 9(05)V99 Value Zeros.
+       77  valorIRRF                   Pic 9(05)V99 Value Zeros.
+       77  valorDeducaoTotal           Pic 9(05)V99 Value Zeros.
+       COPY TABIRRF-TAB.
+       COPY TABINSS-TAB.
+
+       01  CABECALHO-1.
+           05 Filler                   Pic X(31) Value
+              "RELATORIO DE FOLHA DE PAGAMENTO".
+       01  CABECALHO-2.
+           05 Filler                   Pic X(56) Value
+             "CODIGO NOME                         HORAS VALOR/H  BRUTO".
+           05 Filler                   Pic X(30) Value
+              "     INSS     IRRF    LIQUIDO".
+
+       01  LINHA-DETALHE.
+           05 LD-CODIGO                Pic ZZZZ9.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-NOME                  Pic X(30).
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-HORAS                 Pic ZZ9,9.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-VALOR-HORA            Pic ZZ9,9.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-BRUTO                 Pic ZZZZ9,99.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-INSS                  Pic ZZZZ9,99.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-IRRF                  Pic ZZZZ9,99.
+           05 Filler                   Pic X(01) Value Space.
+           05 LD-LIQUIDO               Pic ZZZZ9,99.
+
+       01  LINHA-TOTAL.
+           05 Filler                   Pic X(20) Value "TOTAL GERAL (".
+           05 LT-QTDE                  Pic ZZ9.
+           05 Filler                   Pic X(15) Value " EMPREGADOS): ".
+           05 LT-BRUTO                 Pic ZZZZZZ9,99.
+           05 Filler                   Pic X(03) Value " / ".
+           05 LT-INSS                  Pic ZZZZZZ9,99.
+           05 Filler                   Pic X(03) Value " / ".
+           05 LT-IRRF                  Pic ZZZZZZ9,99.
+           05 Filler                   Pic X(03) Value " / ".
+           05 LT-LIQUIDO               Pic ZZZZZZ9,99.
+
+       01  LINHA-EXCECOES.
+           05 Filler                   Pic X(24) Value
+              "EMPREGADOS REJEITADOS: ".
+           05 LE-QTDE                  Pic ZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform CARREGAR-TABELA-IRRF.
+           Perform LER-EMPREGADO.
+           Perform PROCESSAR-FOLHA Until FIM-EMPREGADOS = "OK".
+           Perform IMPRIMIR-TOTAL.
+           Perform IMPRIMIR-EXCECOES.
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM-EMPREGADOS.
+           Open Input ARQUIVO-EMPREGADOS.
+           Open Output RELATORIO-FOLHA.
+           Open Output ARQUIVO-FOLHA-CALCULADA.
+           Accept DATA-SISTEMA From Date YYYYMMDD.
+           Move DATA-SISTEMA(1:4) To ANO-CORRENTE.
+           Open I-O ARQUIVO-ACUMULO.
+           If ERRO-ACUM = "35"
+               Open Output ARQUIVO-ACUMULO
+               Close ARQUIVO-ACUMULO
+               Open I-O ARQUIVO-ACUMULO
+           End-If.
+           Open Extend ARQUIVO-EXCECAO-FOLHA.
+           If ERRO-EXCFOLHA Not = "00"
+               Open Output ARQUIVO-EXCECAO-FOLHA
+           End-If.
+           Write LINHA-RELATORIO From CABECALHO-1.
+           Write LINHA-RELATORIO From CABECALHO-2.
+
+       LER-EMPREGADO.
+           Read ARQUIVO-EMPREGADOS
+               At End
+                   Move "OK" To FIM-EMPREGADOS
+               Not At End
+                   Move EMP-HORAS To horas
+                   Move EMP-VALOR-HORA To valorHora.
+
+       PROCESSAR-FOLHA.
+           Perform VALIDAR-EMPREGADO.
+           If REGISTRO-VALIDO = "S"
+               Perform CALCULAR-SALARIO-EMPREGADO
+               Perform IMPRIMIR-DETALHE
+               Perform GRAVAR-FOLHA-CALCULADA
+               Perform ACUMULAR-ANO
+               Add salarioBruto To totalBrutoGeral
+               Add valorINSS To totalINSSGeral
+               Add valorIRRF To totalIRRFGeral
+               Add salarioLiquido To totalLiquidoGeral
+               Add 1 To totalEmpregados
+           Else
+               Perform REGISTRAR-EXCECAO-FOLHA
+               Add 1 To totalExcecoes
+           End-If.
+           Perform LER-EMPREGADO.
+
+       VALIDAR-EMPREGADO.
+           Move "S" To REGISTRO-VALIDO.
+           Move Spaces To MOTIVO-REJEICAO.
+           If horas > LIMITE-HORAS-SEMANAL
+               Move "N" To REGISTRO-VALIDO
+               Move "HORAS ACIMA DO LIMITE SEMANAL" To
+                   MOTIVO-REJEICAO
+           End-If.
+           If valorHora < VALOR-HORA-MINIMO
+               Move "N" To REGISTRO-VALIDO
+               Move "VALOR/HORA ABAIXO DO MINIMO" To
+                   MOTIVO-REJEICAO
+           End-If.
+
+       REGISTRAR-EXCECAO-FOLHA.
+           Move EMP-CODIGO To EF-CODIGO.
+           Move EMP-NOME To EF-NOME.
+           Move horas To EF-HORAS.
+           Move valorHora To EF-VALOR-HORA.
+           Move MOTIVO-REJEICAO To EF-MOTIVO.
+           Accept EF-DATA-REJEICAO From Date.
+           Accept EF-HORA-REJEICAO From Time.
+           Write REGISTRO-EXCECAO-FOLHA.
+           Display "Empregado rejeitado: " EMP-CODIGO " - "
+               MOTIVO-REJEICAO.
+
+       CALCULAR-SALARIO-EMPREGADO.
+           COMPUTE salarioBruto = horas * valorHora * 5,25.
+           Perform BUSCAR-FAIXA-IRRF.
+           Perform BUSCAR-FAIXA-INSS.
+           COMPUTE valorDeducaoTotal = salarioBruto * ALIQUOTA-APLICADA.
+           COMPUTE valorINSS = salarioBruto * ALIQUOTA-INSS-APLICADA.
+           If valorINSS > valorDeducaoTotal
+               Move valorDeducaoTotal To valorINSS
+           End-If.
+           COMPUTE valorIRRF = valorDeducaoTotal - valorINSS.
+           COMPUTE salarioLiquido = salarioBruto - valorDeducaoTotal.
+
+       CARREGAR-TABELA-IRRF.
+           Move Spaces To FIM-TABELA.
+           Move Zeros To IDX-CARGA.
+           Open Input ARQUIVO-TAB-IRRF.
+           If ERRO-TAB Not = "00"
+               Display "Tabela de IRRF nao encontrada (TABELA-IRRF."
+                   "DAT) - execute MANUTENCAO-TABELAS antes da folha."
+               Stop Run
+           End-If.
+           Perform LER-FAIXA-IRRF Until FIM-TABELA = "OK".
+           Close ARQUIVO-TAB-IRRF.
+           If IDX-CARGA = 0
+               Display "Tabela de IRRF esta vazia (TABELA-IRRF.DAT) "
+                   "- cadastre as faixas em MANUTENCAO-TABELAS antes "
+                   "da folha."
+               Stop Run
+           End-If.
+
+       LER-FAIXA-IRRF.
+           Read ARQUIVO-TAB-IRRF
+               At End
+                   Move "OK" To FIM-TABELA
+               Not At End
+                   If FAIXA-IRRF > 0 And FAIXA-IRRF < 6
+                       Move LIMITE-IRRF To LIMITE-IRRF-TAB(FAIXA-IRRF)
+                       Move ALIQUOTA-IRRF
+                           To ALIQUOTA-IRRF-TAB(FAIXA-IRRF)
+                       Add 1 To IDX-CARGA
+                   Else
+                       Display "Aviso: faixa de IRRF fora do "
+                           "intervalo 01-05 - ignorada."
+                   End-If
+           End-Read.
+
+       BUSCAR-FAIXA-IRRF.
+           Move Space To FAIXA-ENCONTRADA.
+           Move Zeros To ALIQUOTA-APLICADA.
+           Perform TESTAR-FAIXA-IRRF
+               Varying IDX-IRRF From 1 By 1
+               Until IDX-IRRF > 5 Or FAIXA-ENCONTRADA = "S".
+           If FAIXA-ENCONTRADA Not = "S"
+               Move ALIQUOTA-IRRF-TAB(5) To ALIQUOTA-APLICADA
+           End-If.
+
+       TESTAR-FAIXA-IRRF.
+           If (IDX-IRRF = 1 And
+                   salarioBruto <= LIMITE-IRRF-TAB(IDX-IRRF))
+               Or (IDX-IRRF > 1 And
+                   salarioBruto < LIMITE-IRRF-TAB(IDX-IRRF))
+               Move ALIQUOTA-IRRF-TAB(IDX-IRRF) To ALIQUOTA-APLICADA
+               Move "S" To FAIXA-ENCONTRADA
+           End-If.
+
+       BUSCAR-FAIXA-INSS.
+           Move Space To FAIXA-ENCONTRADA.
+           Move Zeros To ALIQUOTA-INSS-APLICADA.
+           Perform TESTAR-FAIXA-INSS
+               Varying IDX-INSS From 1 By 1
+               Until IDX-INSS > 4 Or FAIXA-ENCONTRADA = "S".
+           If FAIXA-ENCONTRADA Not = "S"
+               Move ALIQUOTA-INSS-TAB(4) To ALIQUOTA-INSS-APLICADA
+           End-If.
+
+       TESTAR-FAIXA-INSS.
+           If salarioBruto < LIMITE-INSS-TAB(IDX-INSS)
+               Move ALIQUOTA-INSS-TAB(IDX-INSS)
+                   To ALIQUOTA-INSS-APLICADA
+               Move "S" To FAIXA-ENCONTRADA
+           End-If.
+
+       IMPRIMIR-DETALHE.
+           Move EMP-CODIGO To LD-CODIGO.
+           Move EMP-NOME To LD-NOME.
+           Move horas To LD-HORAS.
+           Move valorHora To LD-VALOR-HORA.
+           Move salarioBruto To LD-BRUTO.
+           Move valorINSS To LD-INSS.
+           Move valorIRRF To LD-IRRF.
+           Move salarioLiquido To LD-LIQUIDO.
+           Write LINHA-RELATORIO From LINHA-DETALHE.
+
+       IMPRIMIR-TOTAL.
+           Move totalEmpregados To LT-QTDE.
+           Move totalBrutoGeral To LT-BRUTO.
+           Move totalINSSGeral To LT-INSS.
+           Move totalIRRFGeral To LT-IRRF.
+           Move totalLiquidoGeral To LT-LIQUIDO.
+           Write LINHA-RELATORIO From LINHA-TOTAL.
+
+       GRAVAR-FOLHA-CALCULADA.
+           Move EMP-CODIGO To FC-CODIGO.
+           Move EMP-NOME To FC-NOME.
+           Move salarioBruto To FC-SALARIO-BRUTO.
+           Move valorINSS To FC-VALOR-INSS.
+           Move valorIRRF To FC-VALOR-IRRF.
+           Move salarioLiquido To FC-SALARIO-LIQUIDO.
+           Write REGISTRO-FOLHA-CALCULADA.
+
+       IMPRIMIR-EXCECOES.
+           Move totalExcecoes To LE-QTDE.
+           Write LINHA-RELATORIO From LINHA-EXCECOES.
+
+       ACUMULAR-ANO.
+           Move EMP-CODIGO To AC-CODIGO.
+           Move ANO-CORRENTE To AC-ANO.
+           Read ARQUIVO-ACUMULO
+               Invalid Key
+                   Perform CRIAR-ACUMULADO
+               Not Invalid Key
+                   Perform ATUALIZAR-ACUMULADO.
+
+       CRIAR-ACUMULADO.
+           Move EMP-NOME To AC-NOME.
+           Move salarioBruto To AC-SALARIO-BRUTO-ACUM.
+           Move valorIRRF To AC-VALOR-IRRF-ACUM.
+           Move salarioLiquido To AC-SALARIO-LIQUIDO-ACUM.
+           Write REGISTRO-ACUMULADO-ANUAL.
+
+       ATUALIZAR-ACUMULADO.
+           Add salarioBruto To AC-SALARIO-BRUTO-ACUM.
+           Add valorIRRF To AC-VALOR-IRRF-ACUM.
+           Add salarioLiquido To AC-SALARIO-LIQUIDO-ACUM.
+           Rewrite REGISTRO-ACUMULADO-ANUAL.
+
+       FECHAR.
+           Close ARQUIVO-EMPREGADOS.
+           Close RELATORIO-FOLHA.
+           Close ARQUIVO-FOLHA-CALCULADA.
+           Close ARQUIVO-ACUMULO.
+           Close ARQUIVO-EXCECAO-FOLHA.
+       END PROGRAM CALCULAR-SALARIO-LOTE.
