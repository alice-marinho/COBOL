@@ -3,6 +3,21 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM REGISTRO-PRODUTO moved to copybook REGPROD so
+      *               it is shared with the new maintenance and
+      *               reporting programs.
+      * 09-08-2026 AM Duplicate-CODIGO rejections are now appended to
+      *               EXCEPRO.DAT with a timestamp instead of only
+      *               being DISPLAYed.
+      * 09-08-2026 AM Collects QUANTIDADE for new products, now that
+      *               REGISTRO-PRODUTO carries stock on hand.
+      * 09-08-2026 AM ABRIR now opens PRODUTO.DAT I-O with a
+      *               create-if-missing fallback instead of OUTPUT, so
+      *               running INCLUSAO-ROTINA again to add one more
+      *               product no longer wipes every product already
+      *               on file.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INCLUSAO-ROTINA.
@@ -23,22 +38,29 @@
                 Record Key Is CODIGO
                 File Status Is ERRO.
 
+              Select ARQUIVO-EXCECAO Assign To Disk
+                Organization Is Line Sequential
+                File Status Is ERRO-EXCECAO.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-INCLUSAO
            Label Record Is Standard
-           Record Contains 46 Characters
+           Record Contains 47 Characters
            Block Contains 11 Records
            Data Record Is REGISTRO-PRODUTO
            Value Of File-Id "PRODUTO.DAT".
 
-       01  REGISTRO-PRODUTO.
-           05 CODIGO                      Pic 9(05).
-           05 PRODUTO                     Pic X(30).
-           05 PRECO                       Pic 9(05)V99.
+           COPY REGPROD.
+
+       FD  ARQUIVO-EXCECAO
+           Label Record Is Standard
+           Value Of File-Id "EXCEPRO.DAT".
+           COPY EXCPROD.
 
        Working-Storage Section.
        77  ERRO                           Pic X(02) Value "00".
+       77  ERRO-EXCECAO                   Pic X(02) Value "00".
        77  FIM                            Pic X(02) Value Spaces.
 
 
@@ -51,23 +73,41 @@
            Stop Run.
 
        ABRIR.
-           Move Zeros To PRODUTO, PRECO.
+           Move Zeros To PRODUTO, PRECO, QUANTIDADE.
            Move Spaces To FIM.
-           Open OUTPUT ARQUIVO-INCLUSAO.
+           Open I-O ARQUIVO-INCLUSAO.
+           If ERRO = "35"
+               Open Output ARQUIVO-INCLUSAO
+               Close ARQUIVO-INCLUSAO
+               Open I-O ARQUIVO-INCLUSAO
+           End-If.
+           Open EXTEND ARQUIVO-EXCECAO.
+           If ERRO-EXCECAO Not = "00"
+              Open OUTPUT ARQUIVO-EXCECAO.
 
 
        CADASTRAR.
            PERFORM ENTRAR-PRODUTO.
            PERFORM ENTRAR-PRECO.
+           PERFORM ENTRAR-QUANTIDADE.
 
-           WRITE PRODUTO
+           WRITE REGISTRO-PRODUTO
                INVALID KEY
                    DISPLAY "Erro"
+                   PERFORM REGISTRAR-EXCECAO
                NOT INVALID KEY
                    DISPLAY "SUCESSO"
 
            PERFORM LEITURA.
 
+       REGISTRAR-EXCECAO.
+           Move CODIGO To EXC-CODIGO.
+           Move PRODUTO To EXC-PRODUTO.
+           Move PRECO To EXC-PRECO.
+           Accept EXC-DATA-REJEICAO From Date.
+           Accept EXC-HORA-REJEICAO From Time.
+           Write REGISTRO-EXCECAO-PRODUTO.
+
        LEITURA.
            DISPLAY "*-----------------------*"
            Display "Digite o codigo : ".
@@ -90,10 +130,14 @@
            If PRECO < 0
               Display "Nao pode ser numero negativo!".
 
+       ENTRAR-QUANTIDADE.
+           DISPLAY "Quantidade em estoque: "
+           ACCEPT QUANTIDADE.
 
        FECHAR.
            If PRODUTO > Zeros
                 Display "PRODUTOS cadastrados : ", PRODUTO
 
               Close ARQUIVO-INCLUSAO.
+           Close ARQUIVO-EXCECAO.
        END PROGRAM INCLUSAO-ROTINA.
