@@ -0,0 +1,143 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Builds the bank remittance file for direct deposit
+      *          from the salarioLiquido figures CALCULAR-SALARIO-LOTE
+      *          wrote to FOLHA.DAT, matched against each employee's
+      *          bank account on EMPBANCO.DAT. One upload to the
+      *          bank's portal instead of re-typing every net amount.
+      * Tectonics: cobc
+      *
+      * Modification History:
+      * 09-08-2026 AM ABRIR now checks the open status of FOLHA.DAT
+      *               and EMPBANCO.DAT and aborts with a message
+      *               instead of falling through to LER-FOLHA against
+      *               a file that failed to open.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GERAR-REMESSA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FOLHA-CALCULADA ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERRO-FOLHA.
+
+           SELECT ARQUIVO-DADOS-BANCARIOS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EB-CODIGO
+               FILE STATUS IS ERRO-BANCO.
+
+           SELECT ARQUIVO-REMESSA ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ERRO-REMESSA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-FOLHA-CALCULADA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "FOLHA.DAT".
+           COPY FOLHACALC.
+
+       FD  ARQUIVO-DADOS-BANCARIOS
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 21 CHARACTERS
+           BLOCK CONTAINS 11 RECORDS
+           VALUE OF FILE-ID "EMPBANCO.DAT".
+           COPY EMPBANCO.
+
+       FD  ARQUIVO-REMESSA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID "REMESSA.DAT".
+           COPY REMESSA.
+
+       WORKING-STORAGE SECTION.
+       77  ERRO-FOLHA                     Pic X(02) Value "00".
+       77  ERRO-BANCO                     Pic X(02) Value "00".
+       77  ERRO-REMESSA                   Pic X(02) Value "00".
+       77  FIM-FOLHA                      Pic X(02) Value Spaces.
+       77  totalRemessa                   Pic 9(09)V99 Value Zeros.
+       77  totalCreditos                  Pic 9(05) Value Zeros.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform GRAVAR-CABECALHO.
+           Perform LER-FOLHA.
+           Perform GERAR-DETALHE Until FIM-FOLHA = "OK".
+           Perform GRAVAR-RODAPE.
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM-FOLHA.
+           Open Input ARQUIVO-FOLHA-CALCULADA.
+           If ERRO-FOLHA Not = "00"
+               Display "FOLHA.DAT nao encontrado - execute "
+                   "CALCULAR-SALARIO-LOTE antes da remessa."
+               Stop Run
+           End-If.
+           Open Input ARQUIVO-DADOS-BANCARIOS.
+           If ERRO-BANCO Not = "00"
+               Display "EMPBANCO.DAT nao encontrado - execute "
+                   "MANUTENCAO-BANCO antes da remessa."
+               Stop Run
+           End-If.
+           Open Output ARQUIVO-REMESSA.
+
+       LER-FOLHA.
+           Read ARQUIVO-FOLHA-CALCULADA
+               At End
+                   Move "OK" To FIM-FOLHA
+               Not At End
+                   Continue.
+
+       GERAR-DETALHE.
+           Move FC-CODIGO To EB-CODIGO.
+           Read ARQUIVO-DADOS-BANCARIOS
+               Invalid Key
+                   Display "Dados bancarios nao cadastrados: " FC-CODIGO
+               Not Invalid Key
+                   Perform MONTAR-DETALHE
+                   Add FC-SALARIO-LIQUIDO To totalRemessa
+                   Add 1 To totalCreditos.
+
+           Perform LER-FOLHA.
+
+       MONTAR-DETALHE.
+           Move Spaces To REGISTRO-REMESSA.
+           Move "1" To REM-TIPO-REGISTRO.
+           Move EB-BANCO To REM-BANCO.
+           Move EB-AGENCIA To REM-AGENCIA.
+           Move EB-CONTA To REM-CONTA.
+           Move EB-DIGITO-CONTA To REM-DIGITO-CONTA.
+           Move FC-CODIGO To REM-CODIGO-EMPREGADO.
+           Move FC-NOME To REM-NOME-EMPREGADO.
+           Move FC-SALARIO-LIQUIDO To REM-VALOR.
+           Write REGISTRO-REMESSA.
+
+       GRAVAR-CABECALHO.
+           Move Spaces To REGISTRO-REMESSA.
+           Move "0" To REM-TIPO-REGISTRO.
+           Write REGISTRO-REMESSA.
+
+       GRAVAR-RODAPE.
+           Move Spaces To REGISTRO-REMESSA.
+           Move "9" To REM-TIPO-REGISTRO.
+           Move totalCreditos To REM-CODIGO-EMPREGADO.
+           Move totalRemessa To REM-VALOR.
+           Write REGISTRO-REMESSA.
+
+       FECHAR.
+           Close ARQUIVO-FOLHA-CALCULADA.
+           Close ARQUIVO-DADOS-BANCARIOS.
+           Close ARQUIVO-REMESSA.
+       END PROGRAM GERAR-REMESSA.
