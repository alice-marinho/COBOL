@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author: Alice Marinho
+      * Date: 09-08-2026
+      * Purpose: Maintenance routine for the employee bank-account
+      *          master (EMPBANCO.DAT) used by GERAR-REMESSA to build
+      *          the payday bank remittance file. Lets a codigo's
+      *          banco/agencia/conta be entered or corrected; also the
+      *          only place EMPBANCO.DAT gets created and populated,
+      *          including the very first time on a fresh install.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAO-BANCO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       OBJECT-COMPUTER. IBM-PC-AT-486-DX2-66MHZ.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-DADOS-BANCARIOS ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EB-CODIGO
+               FILE STATUS IS ERRO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-DADOS-BANCARIOS
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 21 CHARACTERS
+           BLOCK CONTAINS 11 RECORDS
+           VALUE OF FILE-ID "EMPBANCO.DAT".
+           COPY EMPBANCO.
+
+       WORKING-STORAGE SECTION.
+       77  ERRO                        Pic X(02) Value "00".
+       77  FIM                         Pic X(02) Value Spaces.
+       77  CODIGO-PROCURADO            Pic 9(05) Value Zeros.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           Perform ABRIR.
+           Perform LEITURA.
+           Perform MANUTENCAO Until FIM = "OK".
+           Perform FECHAR.
+           Stop Run.
+
+       ABRIR.
+           Move Spaces To FIM.
+           Open I-O ARQUIVO-DADOS-BANCARIOS.
+           If ERRO = "35"
+               Open Output ARQUIVO-DADOS-BANCARIOS
+               Close ARQUIVO-DADOS-BANCARIOS
+               Open I-O ARQUIVO-DADOS-BANCARIOS
+           End-If.
+
+       LEITURA.
+           Display "Codigo do empregado (00000 encerra): ".
+           Accept CODIGO-PROCURADO.
+           If CODIGO-PROCURADO = Zeros
+               Move "OK" To FIM.
+
+       MANUTENCAO.
+           Move CODIGO-PROCURADO To EB-CODIGO.
+           Read ARQUIVO-DADOS-BANCARIOS
+               Invalid Key
+                   Perform INCLUIR-DADOS-BANCARIOS
+               Not Invalid Key
+                   Perform EXIBIR-DADOS-BANCARIOS
+                   Perform ALTERAR-DADOS-BANCARIOS.
+
+           Perform LEITURA.
+
+       EXIBIR-DADOS-BANCARIOS.
+           Display "Banco......: " EB-BANCO.
+           Display "Agencia....: " EB-AGENCIA.
+           Display "Conta......: " EB-CONTA "-" EB-DIGITO-CONTA.
+
+       INCLUIR-DADOS-BANCARIOS.
+           Display "Codigo nao cadastrado - informe os dados: ".
+           Perform ENTRAR-DADOS-BANCARIOS.
+
+           Write REGISTRO-DADOS-BANCARIOS
+               Invalid Key
+                   Display "Erro ao incluir os dados bancarios"
+               Not Invalid Key
+                   Display "Dados bancarios incluidos com sucesso".
+
+       ALTERAR-DADOS-BANCARIOS.
+           Perform ENTRAR-DADOS-BANCARIOS.
+
+           Rewrite REGISTRO-DADOS-BANCARIOS
+               Invalid Key
+                   Display "Erro ao gravar os dados bancarios"
+               Not Invalid Key
+                   Display "Dados bancarios atualizados com sucesso".
+
+       ENTRAR-DADOS-BANCARIOS.
+           Display "Banco: ".
+           Accept EB-BANCO.
+           Display "Agencia: ".
+           Accept EB-AGENCIA.
+           Display "Conta: ".
+           Accept EB-CONTA.
+           Display "Digito da conta: ".
+           Accept EB-DIGITO-CONTA.
+
+       FECHAR.
+           Close ARQUIVO-DADOS-BANCARIOS.
+       END PROGRAM MANUTENCAO-BANCO.
